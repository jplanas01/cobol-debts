@@ -0,0 +1,110 @@
+       identification division.
+       program-id. debtexp.
+
+      *> CSV export: reads every debt-entry and writes a comma
+      *> delimited extract to debts.csv for the monthly spreadsheet
+      *> reconciliation. Dates come out as MM/DD/YYYY and amounts as
+      *> plain decimals.
+
+       environment division.
+       input-output section.
+       file-control.
+           select debts-file assign to "debts.dat"
+               organization is indexed
+               access mode is sequential
+               record key is debt-number
+               file status debt-file-status.
+           select csv-file assign to "debts.csv"
+               organization is line sequential
+               file status csv-file-status.
+
+       data division.
+       file section.
+       fd debts-file
+           data record is debt-entry.
+       copy debtrec.
+
+       fd csv-file
+           data record is csv-record.
+       01 csv-record pic X(160).
+
+       working-storage section.
+       01 debt-file-status pic XX.
+       01 csv-file-status pic XX.
+       01 records-left pic 9 value 1.
+           88 no-more-records value 0.
+       01 export-count pic 9(5) value 0.
+
+       01 amount-edited pic Z(4)9.
+       01 paid-edited pic Z(4)9.
+       01 debt-number-edited pic Z(5)9.
+       01 csv-line pic X(160).
+
+       procedure division.
+           open input debts-file
+           open output csv-file
+           move spaces to csv-record
+           string
+               "DEBT NUMBER,NAME,AMOUNT,PAID,DATE," delimited by size
+               "DESCRIPTION,CURRENCY,MINE" delimited by size
+               into csv-record
+           end-string
+           write csv-record
+           move 1 to records-left
+           if debt-file-status = "35"
+               move 0 to records-left
+               display "No debts recorded yet."
+           else
+               read debts-file next record
+                   at end set records-left to 0
+               end-read
+               perform until no-more-records
+                   perform export-one-entry
+                   read debts-file next record
+                       at end set records-left to 0
+                   end-read
+               end-perform
+               close debts-file
+           end-if
+           close csv-file
+           display export-count " debt(s) exported to debts.csv."
+           goback.
+
+       export-one-entry.
+           move amount to amount-edited
+           move paid to paid-edited
+           move debt-number to debt-number-edited
+           move spaces to csv-line
+           string
+               function trim(debt-number-edited) delimited by size
+               "," delimited by size
+               quote delimited by size
+               function trim(name) delimited by size
+               quote delimited by size
+               "," delimited by size
+               function trim(amount-edited) delimited by size
+               ".00" delimited by size
+               "," delimited by size
+               function trim(paid-edited) delimited by size
+               ".00" delimited by size
+               "," delimited by size
+               month-of delimited by size
+               "/" delimited by size
+               day-of delimited by size
+               "/" delimited by size
+               year-of delimited by size
+               "," delimited by size
+               quote delimited by size
+               function trim(description) delimited by size
+               quote delimited by size
+               "," delimited by size
+               debt-currency delimited by size
+               "," delimited by size
+               is-mine delimited by size
+               into csv-line
+           end-string
+           move csv-line to csv-record
+           write csv-record
+           add 1 to export-count
+           .
+       end program debtexp.
