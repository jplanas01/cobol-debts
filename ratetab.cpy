@@ -0,0 +1,7 @@
+      *> ratetab.cpy - shared record layout for the currency rate table
+      *> (rates.dat). One record per rate change, DOP per one USD.
+       01 rate-entry.
+           02 rate-day-of pic 99.
+           02 rate-month-of pic 99.
+           02 rate-year-of pic 9(4).
+           02 dop-per-usd pic 9(3)v99.
