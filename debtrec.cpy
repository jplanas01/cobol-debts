@@ -0,0 +1,15 @@
+      *> debtrec.cpy - shared record layout for the debt ledger file,
+      *> used by every program that opens debts.dat.
+       01 debt-entry.
+           02 debt-number pic 9(6).
+           02 name pic X(20).
+           02 amount pic 9(5).
+           02 paid pic 9(5).
+           02 debt-date.
+               03 day-of pic 99.
+               03 month-of pic 99.
+               03 year-of pic 9(4).
+           02 description pic X(40).
+           02 debt-currency pic A(3).
+           02 is-mine pic 9.
+           02 newline-filler pic X value X"0A".
