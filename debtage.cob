@@ -0,0 +1,135 @@
+       identification division.
+       program-id. debtage.
+
+      *> Aging report: walks every open debt (paid less than amount)
+      *> that is owed to me and buckets it by days since debt-date,
+      *> using today's system date, so stale receivables stand out.
+
+       environment division.
+       input-output section.
+       file-control.
+           select debts-file assign to "debts.dat"
+               organization is indexed
+               access mode is sequential
+               record key is debt-number
+               file status debt-file-status.
+
+       data division.
+       file section.
+       fd debts-file
+           data record is debt-entry.
+       copy debtrec.
+
+       working-storage section.
+       01 debt-file-status pic XX.
+       01 records-left pic 9 value 1.
+           88 no-more-records value 0.
+
+       01 today-date pic 9(8).
+       01 today-integer pic 9(7).
+       01 debt-date-packed pic 9(8).
+       01 debt-date-integer pic 9(7).
+       01 days-since pic S9(5).
+       01 bucket-label pic X(8).
+
+       01 usd-age-0-30 pic 9(7) value 0.
+       01 usd-age-31-60 pic 9(7) value 0.
+       01 usd-age-61-90 pic 9(7) value 0.
+       01 usd-age-over-90 pic 9(7) value 0.
+       01 dop-age-0-30 pic 9(7) value 0.
+       01 dop-age-31-60 pic 9(7) value 0.
+       01 dop-age-61-90 pic 9(7) value 0.
+       01 dop-age-over-90 pic 9(7) value 0.
+       01 open-balance pic 9(5).
+
+       procedure division.
+           move function current-date(1:8) to today-date
+           compute today-integer = function integer-of-date(today-date)
+           display "==== Aging Report (money owed to me) ===="
+           display " "
+           move 1 to records-left
+           open input debts-file
+           if debt-file-status = "35"
+               move 0 to records-left
+               display "No debts recorded yet."
+           else
+               read debts-file next record
+                   at end set records-left to 0
+               end-read
+               perform until no-more-records
+                   if is-mine = 1 and paid < amount
+                       perform age-and-display-entry
+                   end-if
+                   read debts-file next record
+                       at end set records-left to 0
+                   end-read
+               end-perform
+               close debts-file
+           end-if
+           perform print-age-totals
+           goback.
+
+       age-and-display-entry.
+           compute debt-date-packed =
+               year-of * 10000 + month-of * 100 + day-of
+           compute debt-date-integer =
+               function integer-of-date(debt-date-packed)
+           compute days-since = today-integer - debt-date-integer
+           compute open-balance = amount - paid
+           if days-since < 0
+               display "SKIPPED (future-dated) " debt-number " "
+                   name " " debt-currency
+           else
+               perform bucket-this-entry
+               display bucket-label " " debt-number " " name " "
+                   open-balance " " debt-currency " (" days-since
+                   " days)"
+           end-if
+           .
+
+       bucket-this-entry.
+           evaluate true
+               when days-since <= 30
+                   move "0-30" to bucket-label
+                   if debt-currency = "USD"
+                       add open-balance to usd-age-0-30
+                   else
+                       add open-balance to dop-age-0-30
+                   end-if
+               when days-since <= 60
+                   move "31-60" to bucket-label
+                   if debt-currency = "USD"
+                       add open-balance to usd-age-31-60
+                   else
+                       add open-balance to dop-age-31-60
+                   end-if
+               when days-since <= 90
+                   move "61-90" to bucket-label
+                   if debt-currency = "USD"
+                       add open-balance to usd-age-61-90
+                   else
+                       add open-balance to dop-age-61-90
+                   end-if
+               when other
+                   move "90+" to bucket-label
+                   if debt-currency = "USD"
+                       add open-balance to usd-age-over-90
+                   else
+                       add open-balance to dop-age-over-90
+                   end-if
+           end-evaluate
+           .
+
+       print-age-totals.
+           display " "
+           display "==== Totals by age bucket ===="
+           display "  0-30 days   USD " usd-age-0-30
+               "  DOP " dop-age-0-30
+           display "  31-60 days  USD " usd-age-31-60
+               "  DOP " dop-age-31-60
+           display "  61-90 days  USD " usd-age-61-90
+               "  DOP " dop-age-61-90
+           display "  90+ days    USD " usd-age-over-90
+               "  DOP " dop-age-over-90
+           .
+       end program debtage.
