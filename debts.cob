@@ -4,35 +4,48 @@
        environment division.
        input-output section.
        file-control.
-           select debts-file assign to "debts.dat" 
-               organization is relative
+           select debts-file assign to "debts.dat"
+               organization is indexed
                access mode is dynamic
-               relative key is debt-id
+               record key is debt-number
                file status debt-file-status.
 
        data division.
        file section.
        fd debts-file
            data record is debt-entry.
-       01 debt-entry.
-           02 name pic X(20).
-           02 amount pic 9(5).
-           02 paid pic 9(5).
-           02 debt-date.
-               03 day-of pic 99.
-               03 month-of pic 99.
-               03 year-of pic 9(4).
-           02 description pic X(40).
-           02 debt-currency pic A(3).
-           02 is-mine pic 9.
-           02 newline-filler pic X value X"0A".
+       copy debtrec.
        working-storage section.
-       01 debt-id pic 99.
        01 debt-file-status pic XX.
-       01 debt-count pic 99.
+       01 next-debt-number pic 9(6) value 1.
        01 records-left pic 9 value 1.
            88 no-more-records value 0.
        01 input-valid pic 9 value 0.
+       01 program-running pic 9 value 1.
+           88 stop-program value 0.
+       01 menu-choice pic 9 value 0.
+       01 pause-key pic X.
+       01 payment-debt-id pic 9(6).
+       01 payment-amount pic 9(5).
+       01 new-paid-total pic 9(5).
+       01 debt-found pic 9 value 0.
+           88 debt-not-found value 0.
+       01 cap-payment-answer pic 9.
+       01 error-message pic X(60) value spaces.
+       01 date-valid pic 9 value 0.
+       01 days-this-month pic 99 value 0.
+       01 today-date pic 9(8).
+       01 entered-date pic 9(8).
+       01 filter-name pic X(20) value spaces.
+       01 filter-name-len pic 99 value 0.
+       01 filter-mine pic X value "B".
+       01 filter-currency pic X(3) value spaces.
+       01 filter-open-only pic 9 value 0.
+       01 browse-page-size pic 9 value 5.
+       01 browse-line-count pic 9 value 0.
+       01 record-matches pic 9 value 0.
+       01 browse-any-found pic 9 value 0.
+       01 browse-continue-key pic X.
 
 
        screen section.
@@ -50,24 +63,284 @@
            02 input-currency line 5 column 40 to debt-currency.
            02 value "Mine? (0 for no, 1 for yes)" line 6 column 6.
            02 input-mine line 6 column 40 to is-mine.
+           02 error-text line 8 column 6 from error-message.
+
+       01 main-menu-screen.
+           02 value "---- Debt Ledger ----" line 1 column 6.
+           02 value "1. Add a debt" line 3 column 6.
+           02 value "2. List debts" line 4 column 6.
+           02 value "3. Record a payment" line 5 column 6.
+           02 value "4. Search/filter debts" line 6 column 6.
+           02 value "5. Quit" line 7 column 6.
+           02 value "Choice:" line 9 column 6.
+           02 input-menu-choice line 9 column 40 to menu-choice.
+
+       01 browse-filter-screen.
+           02 value "---- List / Search Debts ----" line 1 column 6.
+           02 value "Name starts with (blank=all)" line 2 column 6.
+           02 input-filter-name line 2 column 50 to filter-name.
+           02 value "Mine? (0=I owe,1=owed,B=both)" line 3 column 6.
+           02 input-filter-mine line 3 column 50 to filter-mine.
+           02 value "Currency (USD/DOP/blank=both)" line 4 column 6.
+           02 input-filter-currency line 4 column 50 to filter-currency.
+           02 value "Open only, not fully paid? (1=yes,0=no)"
+               line 5 column 6.
+           02 input-filter-open line 5 column 50 to filter-open-only.
 
 
        procedure division.
       *> Why does VALUES clause not auto initialize newline-filler?
            move X"0A" to newline-filler
-           perform find-debt-count
-           perform get-debt-input
-      *display debt-count
-      *perform write-test-records
+           perform find-next-debt-number
+           move 1 to program-running
+           perform until stop-program
+               perform show-main-menu
+               evaluate menu-choice
+                   when 1
+                       perform add-debt
+                   when 2
+                       perform browse-debts
+                   when 3
+                       perform record-payment
+                   when 4
+                       perform browse-debts
+                   when 5
+                       move 0 to program-running
+                   when other
+                       display "Please choose 1-5."
+               end-evaluate
+           end-perform
        goback.
 
+       show-main-menu.
+           display clear-screen
+           display main-menu-screen
+           accept main-menu-screen
+           .
+
+       add-debt.
+           move spaces to error-message
+           move 0 to input-valid
+           perform until input-valid = 1
+               perform get-debt-input
+               perform validate-current-entry
+           end-perform
+           perform write-current-entry
+           .
+
+       browse-debts.
+           display clear-screen
+           move spaces to filter-name
+           move "B" to filter-mine
+           move spaces to filter-currency
+           move 0 to filter-open-only
+           display browse-filter-screen
+           accept browse-filter-screen.
+           move function upper-case(filter-mine) to filter-mine
+           move function upper-case(filter-currency) to filter-currency
+           move 0 to filter-name-len
+           if filter-name not = spaces
+               move function length(function trim(filter-name))
+                   to filter-name-len
+           end-if
+           display clear-screen
+           move 0 to browse-any-found
+           move 0 to browse-line-count
+           move 1 to records-left
+           open input debts-file
+           if debt-file-status = "35"
+               move 0 to records-left
+           else
+               read debts-file next record
+                   at end set records-left to 0
+               end-read
+               perform until no-more-records
+                   perform evaluate-browse-filter
+                   if record-matches = 1
+                       perform display-browse-line
+                   end-if
+                   if records-left = 1
+                       read debts-file next record
+                           at end set records-left to 0
+                       end-read
+                   end-if
+               end-perform
+               close debts-file
+           end-if
+           if browse-any-found = 0
+               display "No matching debts found."
+           end-if
+           display "Press enter to continue..."
+           accept pause-key
+           .
+
+       evaluate-browse-filter.
+           move 1 to record-matches
+           if filter-name-len > 0
+               if function upper-case(name(1:filter-name-len)) not =
+                   function upper-case(filter-name(1:filter-name-len))
+                   move 0 to record-matches
+               end-if
+           end-if
+           if record-matches = 1 and filter-mine not = "B"
+               if filter-mine = "0" and is-mine not = 0
+                   move 0 to record-matches
+               end-if
+               if filter-mine = "1" and is-mine not = 1
+                   move 0 to record-matches
+               end-if
+           end-if
+           if record-matches = 1 and filter-currency not = spaces
+               if debt-currency not = filter-currency
+                   move 0 to record-matches
+               end-if
+           end-if
+           if record-matches = 1 and filter-open-only = 1
+               if paid >= amount
+                   move 0 to record-matches
+               end-if
+           end-if
+           .
+
+       display-browse-line.
+           move 1 to browse-any-found
+           display debt-number " " name " " amount " " paid
+               " " debt-currency " " is-mine
+           add 1 to browse-line-count
+           if browse-line-count >= browse-page-size
+               display "-- more? Enter=continue, Q=stop --"
+               accept browse-continue-key
+               move 0 to browse-line-count
+               if function upper-case(browse-continue-key) = "Q"
+                   move 0 to records-left
+               end-if
+           end-if
+           .
+
+       record-payment.
+           display clear-screen
+           display "Debt ID to pay:"
+           accept payment-debt-id
+           move payment-debt-id to debt-number
+           move 1 to debt-found
+           open i-o debts-file
+           if debt-file-status = "35"
+               move 0 to debt-found
+               display "No debts recorded yet."
+           else
+               read debts-file
+                   invalid key
+                       move 0 to debt-found
+                       display "No debt with that ID."
+               end-read
+               if debt-found = 1
+                   display "Current balance: " amount
+                       " paid so far: " paid
+                   display "Payment amount:"
+                   accept payment-amount
+                   compute new-paid-total = paid + payment-amount
+                   if new-paid-total > amount
+                       display "That payment would overpay this debt."
+                       display "Cap at full payoff? (1=yes,0=no)"
+                       accept cap-payment-answer
+                       if cap-payment-answer = 1
+                           move amount to paid
+                           rewrite debt-entry
+                       else
+                           display "Payment not recorded."
+                       end-if
+                   else
+                       move new-paid-total to paid
+                       rewrite debt-entry
+                   end-if
+               end-if
+               close debts-file
+           end-if
+           display "Press enter to continue..."
+           accept pause-key
+           .
+
        validate-current-entry.
            move 1 to input-valid
+           move spaces to error-message
+           if amount is not numeric or amount = 0
+               move 0 to input-valid
+               move "Amount must be numeric and greater than zero."
+                   to error-message
+           end-if
+           if input-valid = 1
+               perform validate-debt-date
+               if date-valid = 0
+                   move 0 to input-valid
+                   move "Date is not a valid calendar date."
+                       to error-message
+               end-if
+           end-if
+           if input-valid = 1
+               move function current-date(1:8) to today-date
+               compute entered-date =
+                   year-of * 10000 + month-of * 100 + day-of
+               if entered-date > today-date
+                   move 0 to input-valid
+                   move "Date cannot be in the future."
+                       to error-message
+               end-if
+           end-if
+           if input-valid = 1
+               if debt-currency not = "USD"
+                   and debt-currency not = "DOP"
+                   move 0 to input-valid
+                   move "Currency must be USD or DOP."
+                       to error-message
+               end-if
+           end-if
+           if input-valid = 1
+               if is-mine not = 0 and is-mine not = 1
+                   move 0 to input-valid
+                   move "Mine must be 0 or 1."
+                       to error-message
+               end-if
+           end-if
+           .
+
+       validate-debt-date.
+           move 1 to date-valid
+           if month-of < 1 or month-of > 12 or year-of = 0
+               move 0 to date-valid
+           end-if
+           if date-valid = 1
+               evaluate month-of
+                   when 1 when 3 when 5 when 7 when 8 when 10 when 12
+                       move 31 to days-this-month
+                   when 4 when 6 when 9 when 11
+                       move 30 to days-this-month
+                   when 2
+                       if function mod(year-of, 4) = 0
+                           and (function mod(year-of, 100) not = 0
+                           or function mod(year-of, 400) = 0)
+                           move 29 to days-this-month
+                       else
+                           move 28 to days-this-month
+                       end-if
+               end-evaluate
+               if day-of < 1 or day-of > days-this-month
+                   move 0 to date-valid
+               end-if
+           end-if
            .
 
        write-current-entry.
-           open output debts-file
+           move next-debt-number to debt-number
+           open i-o debts-file
+           if debt-file-status = "35"
+               open output debts-file
+           end-if
            write debt-entry
+               invalid key
+                   display "Could not save debt (duplicate number)."
+               not invalid key
+                   add 1 to next-debt-number
+           end-write
            close debts-file
            .
 
@@ -78,41 +351,28 @@
            move function upper-case(debt-currency) to debt-currency
            .
 
-       find-debt-count.
-           move 0 to debt-count
+       find-next-debt-number.
+           move 1 to next-debt-number
            move 1 to records-left
 
            open input debts-file
-           read debts-file
-               at end set records-left to 0
-           end-read
-           perform until no-more-records
-               add 1 to debt-count
-               read debts-file
+           if debt-file-status = "35"
+               move 0 to records-left
+           else
+               read debts-file next record
                    at end set records-left to 0
                end-read
-           end-perform
-           close debts-file.
-
-       write-test-records.
-           move "philbert" to name
-           move 999 to amount
-           move 0 to paid
-           move 01 to day-of
-           move 01 to month-of
-           move 1999 to year-of
-           move "test record" to description
-           move "USD" to debt-currency
-           move 0 to is-mine
-           move 5 to debt-count
-           move 1 to debt-id
-
-           open output debts-file
-           perform debt-count times
-               write debt-entry
-               add 1 to debt-id
-               display "hello!"
-           end-perform.
-           close debts-file.
+               perform until no-more-records
+                   if debt-number >= next-debt-number
+                       compute next-debt-number = debt-number + 1
+                   end-if
+                   read debts-file next record
+                       at end set records-left to 0
+                   end-read
+               end-perform
+               close debts-file
+           end-if
+           .
+
        end program debts.
 
