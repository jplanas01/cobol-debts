@@ -0,0 +1,153 @@
+       identification division.
+       program-id. debtrpt.
+
+      *> Outstanding-balance report: reads debts-file and prints
+      *> subtotals of amount minus paid, grouped by is-mine and by
+      *> debt-currency, plus a grand total line per currency.
+
+       environment division.
+       input-output section.
+       file-control.
+           select debts-file assign to "debts.dat"
+               organization is indexed
+               access mode is sequential
+               record key is debt-number
+               file status debt-file-status.
+           select rates-file assign to "rates.dat"
+               organization is line sequential
+               file status rate-file-status.
+
+       data division.
+       file section.
+       fd debts-file
+           data record is debt-entry.
+       copy debtrec.
+
+       fd rates-file
+           data record is rate-entry.
+       copy ratetab.
+
+       working-storage section.
+       01 debt-file-status pic XX.
+       01 rate-file-status pic XX.
+       01 records-left pic 9 value 1.
+           88 no-more-records value 0.
+       01 rates-left pic 9 value 1.
+           88 no-more-rates value 0.
+       01 open-balance pic 9(5).
+       01 show-usd-total pic 9 value 0.
+       01 have-rate pic 9 value 0.
+       01 current-dop-rate pic 9(3)v99 value 0.
+       01 rate-date pic 9(8).
+       01 best-rate-date pic 9(8) value 0.
+       01 owed-to-me-usd pic 9(7)v99 value 0.
+       01 i-owe-usd pic 9(7)v99 value 0.
+
+      *> running subtotals, one bucket per currency per side
+       01 usd-owed-to-me pic 9(7) value 0.
+       01 usd-i-owe pic 9(7) value 0.
+       01 dop-owed-to-me pic 9(7) value 0.
+       01 dop-i-owe pic 9(7) value 0.
+       01 usd-grand-total pic 9(7) value 0.
+       01 dop-grand-total pic 9(7) value 0.
+
+       procedure division.
+           display "Show totals converted to USD too? (1=yes,0=no)"
+           accept show-usd-total
+           move 1 to records-left
+           open input debts-file
+           if debt-file-status = "35"
+               move 0 to records-left
+               display "No debts recorded yet."
+           else
+               read debts-file
+                   at end set records-left to 0
+               end-read
+               perform until no-more-records
+                   perform accumulate-entry
+                   read debts-file
+                       at end set records-left to 0
+                   end-read
+               end-perform
+               close debts-file
+           end-if
+           perform print-report
+           if show-usd-total = 1
+               perform load-current-rate
+               perform print-converted-total
+           end-if
+           goback.
+
+       accumulate-entry.
+           compute open-balance = amount - paid
+           evaluate true
+               when debt-currency = "USD" and is-mine = 1
+                   add open-balance to usd-owed-to-me
+               when debt-currency = "USD" and is-mine = 0
+                   add open-balance to usd-i-owe
+               when debt-currency = "DOP" and is-mine = 1
+                   add open-balance to dop-owed-to-me
+               when debt-currency = "DOP" and is-mine = 0
+                   add open-balance to dop-i-owe
+           end-evaluate
+           .
+
+       print-report.
+           compute usd-grand-total = usd-owed-to-me + usd-i-owe
+           compute dop-grand-total = dop-owed-to-me + dop-i-owe
+           display "==== Outstanding Balance Report ===="
+           display " "
+           display "Currency USD"
+           display "  Owed to me .......... " usd-owed-to-me
+           display "  I owe ............... " usd-i-owe
+           display "  Grand total .......... " usd-grand-total
+           display " "
+           display "Currency DOP"
+           display "  Owed to me .......... " dop-owed-to-me
+           display "  I owe ............... " dop-i-owe
+           display "  Grand total .......... " dop-grand-total
+           .
+
+      *> picks up the most recent rate on file and uses it to convert
+      *> every open DOP balance to USD for a consolidated view.
+       load-current-rate.
+           move 1 to rates-left
+           move 0 to have-rate
+           move 0 to best-rate-date
+           open input rates-file
+           if rate-file-status not = "00"
+               display "No rate table found; skipping USD total."
+           else
+               read rates-file
+                   at end set rates-left to 0
+               end-read
+               perform until no-more-rates
+                   compute rate-date =
+                       rate-year-of * 10000 + rate-month-of * 100
+                       + rate-day-of
+                   if rate-date > best-rate-date
+                       move dop-per-usd to current-dop-rate
+                       move rate-date to best-rate-date
+                       move 1 to have-rate
+                   end-if
+                   read rates-file
+                       at end set rates-left to 0
+                   end-read
+               end-perform
+               close rates-file
+           end-if
+           .
+
+       print-converted-total.
+           if have-rate = 1
+               compute owed-to-me-usd rounded =
+                   usd-owed-to-me + (dop-owed-to-me / current-dop-rate)
+               compute i-owe-usd rounded =
+                   usd-i-owe + (dop-i-owe / current-dop-rate)
+               display " "
+               display "==== Consolidated (all amounts in USD) ===="
+               display "  Owed to me .......... " owed-to-me-usd
+               display "  I owe ............... " i-owe-usd
+           end-if
+           .
+       end program debtrpt.
